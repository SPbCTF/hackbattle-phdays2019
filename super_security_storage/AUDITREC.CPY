@@ -0,0 +1,12 @@
+*> ------------------------------------------------------------------
+*> AUDITREC - shared AUDIT-LOG-FILE record layout.
+*> COPYed into Security-storage (writer) and Audit-report (reader)
+*> so the two programs can never drift out of sync on this layout.
+*> ------------------------------------------------------------------
+01  AL-RECORD.
+    05  AL-LOGIN                   PIC X(10).
+    05  AL-PARAGRAPH               PIC X(15).
+    05  AL-OUTCOME                 PIC X(10).
+    05  AL-DETAIL                  PIC X(30).
+    05  AL-DATE                    PIC 9(08).
+    05  AL-TIME                    PIC 9(08).
