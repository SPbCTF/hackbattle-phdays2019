@@ -0,0 +1,10 @@
+//AUDITRPT JOB (ACCTG),'DAILY AUDIT RPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* END-OF-DAY ACTIVITY REPORT OFF THE SECURITY-STORAGE AUDIT LOG.
+//* RUN AFTER THE LAST ONLINE SESSION OF THE DAY HAS CLOSED.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=AUDITRPT
+//STEPLIB  DD DSN=SPBCTF.SECSTOR.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=SPBCTF.SECSTOR.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
