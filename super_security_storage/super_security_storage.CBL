@@ -1,9 +1,137 @@
+*> ****************************************************************
+*> PROGRAM:      Security-storage
+*> AUTHOR:       D. Kravchenko, Applications Group
+*> INSTALLATION: SPBCTF DATA CENTER
+*> DATE-WRITTEN: 2019-05-14
+*> DATE-COMPILED:
+*> SECURITY.     supermegaultraushellnotpassspbctfoneloveseruritydesu
+*> ------------------------------------------------------------------
+*> REMARKS.
+*>   Menu-driven demo of a "secure" storage front end.  Accounts
+*>   are kept in the USER-MASTER indexed file so they survive
+*>   between runs instead of living only in WORKING-STORAGE.
+*> ------------------------------------------------------------------
+*> MODIFICATION HISTORY.
+*>   2019-05-14  DK   Original version - in-memory USER only.
+*>   2019-06-02  DK   USER now backed by USER-MASTER indexed file;
+*>                    LOGIN-SECTION authenticates against it.
+*>   2019-06-13  DK   REGISTER now rejects login "admin" the same
+*>                    way CHANGE-INFO already did.  CHANGE-INFO
+*>                    rewrites the caller's own USER-MASTER record
+*>                    (delete+write on a login rename) so edits
+*>                    survive the next login instead of being lost.
+*>                    VIP-ADMIN audit rows for grant/revoke/lookup
+*>                    now carry the affected account's login, not
+*>                    the admin's.
+*> ****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Security-storage.
+AUTHOR. D. KRAVCHENKO.
+INSTALLATION. SPBCTF DATA CENTER.
+DATE-WRITTEN. 2019-05-14.
+DATE-COMPILED.
 SECURITY. supermegaultraushellnotpassspbctfoneloveseruritydesu
 
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. LINUX.
+OBJECT-COMPUTER. LINUX.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS UM-LOGIN
+        FILE STATUS IS UM-FILE-STATUS.
+
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS AL-FILE-STATUS.
+
+    SELECT STORAGE-FILE ASSIGN TO "STORFILE"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS SF-FILE-STATUS.
+
+    SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RS-LOGIN
+        FILE STATUS IS RS-FILE-STATUS.
+
+    SELECT PASSWORD-EXPORT-FILE ASSIGN TO "PASSEXP"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS PE-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  USER-MASTER-FILE.
+01  UM-RECORD.
+    05  UM-LOGIN                   PIC X(10).
+    05  UM-PASSW-HASH              PIC X(20).
+    05  UM-AGE                     PIC 9(02).
+    05  UM-VIP                     PIC 9(01).
+    05  UM-ABOUT                   PIC X(30).
+    05  UM-FAILED-ATTEMPTS         PIC 9(02).
+    05  UM-LOCK-SWITCH             PIC X(01).
+        88  UM-ACCOUNT-LOCKED                  VALUE "L".
+
+FD  AUDIT-LOG-FILE.
+    COPY AUDITREC.
+
+FD  STORAGE-FILE.
+01  SF-RECORD.
+    05  SF-OWNER-LOGIN             PIC X(10).
+    05  SF-ITEM-NAME               PIC X(20).
+    05  SF-CONTENTS                PIC X(60).
+
+FD  RESTART-FILE.
+01  RS-RECORD.
+    05  RS-LOGIN                   PIC X(10).
+    05  RS-STAGE                   PIC 9(01).
+    05  RS-TMP-AGE                 PIC 9(02).
+    05  RS-TMP-ABOUT               PIC X(30).
+    05  RS-TMP-LOGIN               PIC X(10).
+
+FD  PASSWORD-EXPORT-FILE.
+01  PE-RECORD.
+    05  PE-LOGIN                   PIC X(10).
+    05  PE-PASSW-HASH              PIC X(20).
+
 WORKING-STORAGE SECTION.
+*> ----------------------------------------------------------------
+*> FILE STATUS AND MISCELLANEOUS SWITCHES
+*> ----------------------------------------------------------------
+77  UM-FILE-STATUS                 PIC X(02).
+77  AL-FILE-STATUS                 PIC X(02).
+77  SF-FILE-STATUS                 PIC X(02).
+77  RS-FILE-STATUS                 PIC X(02).
+77  PE-FILE-STATUS                 PIC X(02).
+77  SS-RESTART-STAGE               PIC 9(01)   VALUE 0.
+
+*> ----------------------------------------------------------------
+*> PASSWORD HASHING WORK AREAS (used by 9700-COMPUTE-PASSWORD-HASH)
+*> ----------------------------------------------------------------
+77  SS-HASH-ACCUM                  PIC 9(18)   COMP    VALUE 0.
+77  SS-HASH-IDX                    PIC 9(02)   COMP.
+77  SS-HASH-CHAR                   PIC X(01).
+77  SS-COMPUTED-HASH               PIC 9(20).
+
+01  SF-SWITCHES.
+    05  SF-EOF-SWITCH               PIC X(01)   VALUE "N".
+        88  SF-END-OF-FILE                      VALUE "Y".
+
+01  PE-SWITCHES.
+    05  PE-EOF-SWITCH               PIC X(01)   VALUE "N".
+        88  PE-END-OF-FILE                      VALUE "Y".
+
+01  SS-SWITCHES.
+    05  SS-QUIT-SWITCH              PIC X(01)   VALUE "N".
+        88  SS-QUIT-REQUESTED                   VALUE "Y".
+
   01 SUBPRG.
 	02 TMPABOUT PIC X(30).
     02 TMPCHOICE PIC X(1).
@@ -15,27 +143,30 @@ WORKING-STORAGE SECTION.
 
   01 USER.
 	02 LOGIN PIC X(10).
-	02 PASSW PIC X(10).
+	02 PASSW PIC X(20).
   	02 AGE PIC 99.
   	02 VIP PIC 9 VALUE 0.
   	02 ABOUT PIC X(30).
 
   01 CHOICE PIC 9.
-    88 ONE VALUE "1".
-    88 TWO VALUE "2".
-    88 THREE VALUE "3".
-	88 FOUR VALUE "4".
-	88 FIVE VALUE "5".
-  	88 SECRET VALUE "9".
-    88 QUIT VALUE "6".
+    88 ONE VALUE 1.
+    88 TWO VALUE 2.
+    88 THREE VALUE 3.
+	88 FOUR VALUE 4.
+	88 FIVE VALUE 5.
+  	88 VIP-ADMIN-CHOICE VALUE 9.
+    88 QUIT VALUE 6.
 
 PROCEDURE DIVISION.
 
+0000-MAINLINE.
   DISPLAY "###########################################"
   DISPLAY "# WELCOME TO THE SUPER SECURITY STORAGE!  #"
   DISPLAY "###########################################".
 
-MENU-LAB.
+  PERFORM 0050-OPEN-FILES THRU 0050-EXIT.
+
+0100-MENU-LAB.
   DISPLAY " "
   DISPLAY "1. Register."
   DISPLAY "2. Login."
@@ -47,11 +178,12 @@ MENU-LAB.
   ACCEPT CHOICE
 
   IF QUIT
+    PERFORM 0090-CLOSE-FILES THRU 0090-EXIT
     GOBACK
   END-IF
 
   IF ONE
-    PERFORM REGISTER
+    PERFORM REGISTER THRU END-REGISTER
   ELSE
     IF TWO
       PERFORM LOGIN-SECTION
@@ -65,8 +197,8 @@ MENU-LAB.
 		  IF FIVE
 		    PERFORM OPEN-STORAGE
 		  ELSE
-		    IF SECRET
-			  PERFORM SECRET-SECTION
+		    IF VIP-ADMIN-CHOICE
+			  PERFORM VIP-ADMIN THRU END-VIP-ADMIN
 		    END-IF
 		  END-IF
 	    END-IF
@@ -74,10 +206,216 @@ MENU-LAB.
     END-IF
   END-IF
 
-  GO TO MENU-LAB.
+  GO TO 0100-MENU-LAB.
+
+0050-OPEN-FILES.
+  OPEN I-O USER-MASTER-FILE
+  IF UM-FILE-STATUS = "35" OR UM-FILE-STATUS = "05"
+    CLOSE USER-MASTER-FILE
+    OPEN OUTPUT USER-MASTER-FILE
+    CLOSE USER-MASTER-FILE
+    OPEN I-O USER-MASTER-FILE
+  END-IF
+  PERFORM 0060-SEED-TEST-USER THRU 0060-EXIT
+  PERFORM 0065-SEED-ADMIN-USER THRU 0065-EXIT
+
+  OPEN EXTEND AUDIT-LOG-FILE
+  IF AL-FILE-STATUS = "35" OR AL-FILE-STATUS = "05"
+    OPEN OUTPUT AUDIT-LOG-FILE
+    CLOSE AUDIT-LOG-FILE
+    OPEN EXTEND AUDIT-LOG-FILE
+  END-IF
+
+  OPEN INPUT STORAGE-FILE
+  IF SF-FILE-STATUS = "35" OR SF-FILE-STATUS = "05"
+    PERFORM 0070-SEED-STORAGE THRU 0070-EXIT
+  ELSE
+    CLOSE STORAGE-FILE
+  END-IF
+
+  OPEN I-O RESTART-FILE
+  IF RS-FILE-STATUS = "35" OR RS-FILE-STATUS = "05"
+    CLOSE RESTART-FILE
+    OPEN OUTPUT RESTART-FILE
+    CLOSE RESTART-FILE
+    OPEN I-O RESTART-FILE
+  END-IF.
+0050-EXIT.
+  EXIT.
+
+0060-SEED-TEST-USER.
+  MOVE "test" TO UM-LOGIN
+  READ USER-MASTER-FILE
+    INVALID KEY
+      MOVE "test"  TO TMPPASSW
+      PERFORM 9700-COMPUTE-PASSWORD-HASH THRU 9700-EXIT
+      MOVE "test"  TO UM-LOGIN
+      MOVE SS-COMPUTED-HASH TO UM-PASSW-HASH
+      MOVE 0       TO UM-AGE
+      MOVE 0       TO UM-VIP
+      MOVE SPACE   TO UM-ABOUT
+      MOVE 0       TO UM-FAILED-ATTEMPTS
+      MOVE "N"     TO UM-LOCK-SWITCH
+      WRITE UM-RECORD
+    NOT INVALID KEY
+      CONTINUE
+  END-READ.
+0060-EXIT.
+  EXIT.
+
+0065-SEED-ADMIN-USER.
+*> REGISTER and CHANGE-INFO both refuse to ever create or rename a
+*> record onto login "admin", so a genuine admin account has to be
+*> bootstrapped here, the same way 0060-SEED-TEST-USER bootstraps
+*> "test" - otherwise VIP-ADMIN's admin-only gate and OPEN-STORAGE's
+*> admin-sees-all branch could never be exercised by anyone.
+  MOVE "admin" TO UM-LOGIN
+  READ USER-MASTER-FILE
+    INVALID KEY
+      MOVE "admin" TO TMPPASSW
+      PERFORM 9700-COMPUTE-PASSWORD-HASH THRU 9700-EXIT
+      MOVE "admin" TO UM-LOGIN
+      MOVE SS-COMPUTED-HASH TO UM-PASSW-HASH
+      MOVE 0       TO UM-AGE
+      MOVE 1       TO UM-VIP
+      MOVE SPACE   TO UM-ABOUT
+      MOVE 0       TO UM-FAILED-ATTEMPTS
+      MOVE "N"     TO UM-LOCK-SWITCH
+      WRITE UM-RECORD
+    NOT INVALID KEY
+      CONTINUE
+  END-READ.
+0065-EXIT.
+  EXIT.
+
+0070-SEED-STORAGE.
+*> First run - lay down a couple of sample items so OPEN-STORAGE
+*> has something to show for the demo accounts.
+  OPEN OUTPUT STORAGE-FILE
+  MOVE "test"          TO SF-OWNER-LOGIN
+  MOVE "notes"         TO SF-ITEM-NAME
+  MOVE "Nothing interesting here." TO SF-CONTENTS
+  WRITE SF-RECORD
+  MOVE "admin"         TO SF-OWNER-LOGIN
+  MOVE "master-key"    TO SF-ITEM-NAME
+  MOVE "supersecretadminstuff" TO SF-CONTENTS
+  WRITE SF-RECORD
+  CLOSE STORAGE-FILE
+  OPEN INPUT STORAGE-FILE
+  CLOSE STORAGE-FILE.
+0070-EXIT.
+  EXIT.
+
+0090-CLOSE-FILES.
+  CLOSE USER-MASTER-FILE
+  CLOSE AUDIT-LOG-FILE
+  CLOSE RESTART-FILE.
+0090-EXIT.
+  EXIT.
+
+9500-WRITE-AUDIT-RECORD.
+*> Caller moves AL-LOGIN, AL-PARAGRAPH, AL-OUTCOME and AL-DETAIL
+*> before performing this paragraph; the timestamp is stamped here.
+  ACCEPT AL-DATE FROM DATE YYYYMMDD
+  ACCEPT AL-TIME FROM TIME
+  WRITE AL-RECORD.
+9500-EXIT.
+  EXIT.
+
+9700-COMPUTE-PASSWORD-HASH.
+*> Turns TMPPASSW into a digest in SS-COMPUTED-HASH so a cleartext
+*> password is never the thing written to or compared against
+*> USER-MASTER.  Not cryptographically strong, but keeps the master
+*> file from being a plain password list - a rolling multiply-add
+*> over the character codes, same idea as an old-style checksum.
+  MOVE 0 TO SS-HASH-ACCUM
+  PERFORM 9710-HASH-ONE-CHAR THRU 9710-EXIT
+    VARYING SS-HASH-IDX FROM 1 BY 1 UNTIL SS-HASH-IDX > 10
+  MOVE SS-HASH-ACCUM TO SS-COMPUTED-HASH.
+9700-EXIT.
+  EXIT.
+
+9710-HASH-ONE-CHAR.
+  MOVE TMPPASSW (SS-HASH-IDX:1) TO SS-HASH-CHAR
+  COMPUTE SS-HASH-ACCUM = SS-HASH-ACCUM * 131 + FUNCTION ORD (SS-HASH-CHAR).
+9710-EXIT.
+  EXIT.
+
+9600-EXPORT-PASSWORDS.
+*> Dumps LOGIN + password hash for every account to a fixed-layout
+*> file downstream shop systems can pick up to authenticate against,
+*> without ever handling cleartext passwords themselves.
+  OPEN OUTPUT PASSWORD-EXPORT-FILE
+  MOVE LOW-VALUES TO UM-LOGIN
+  START USER-MASTER-FILE KEY IS NOT LESS THAN UM-LOGIN
+    INVALID KEY
+      CONTINUE
+  END-START
+  MOVE "N" TO PE-EOF-SWITCH
+  PERFORM 9610-EXPORT-NEXT-RECORD THRU 9610-EXIT UNTIL PE-END-OF-FILE
+  CLOSE PASSWORD-EXPORT-FILE
+  DISPLAY "Password hash export complete.".
+9600-EXIT.
+  EXIT.
+
+9610-EXPORT-NEXT-RECORD.
+  READ USER-MASTER-FILE NEXT RECORD
+    AT END
+      MOVE "Y" TO PE-EOF-SWITCH
+    NOT AT END
+      MOVE UM-LOGIN      TO PE-LOGIN
+      MOVE UM-PASSW-HASH TO PE-PASSW-HASH
+      WRITE PE-RECORD
+  END-READ.
+9610-EXIT.
+  EXIT.
 
 REGISTER.
-  DISPLAY "Now you are not able to add a new user. But you can try 'test' with password 'test'.".
+  DISPLAY "Enter a login: " NO ADVANCING
+  ACCEPT TMPLOGIN
+  IF TMPLOGIN = SPACE
+    DISPLAY "Login cannot be blank."
+    GO TO END-REGISTER
+  END-IF
+  IF TMPLOGIN = "admin"
+    DISPLAY "No no no. Go away."
+    GO TO END-REGISTER
+  END-IF
+
+  MOVE TMPLOGIN TO UM-LOGIN
+  READ USER-MASTER-FILE
+    NOT INVALID KEY
+      DISPLAY "That login is already taken."
+      GO TO END-REGISTER
+  END-READ
+
+  DISPLAY "Choose a password: " NO ADVANCING
+  ACCEPT TMPPASSW
+  DISPLAY "Age? " NO ADVANCING
+  ACCEPT TMPAGE
+  DISPLAY "Tell us something about yourself: " NO ADVANCING
+  ACCEPT TMPABOUT
+
+  PERFORM 9700-COMPUTE-PASSWORD-HASH THRU 9700-EXIT
+
+  MOVE TMPLOGIN TO UM-LOGIN
+  MOVE SS-COMPUTED-HASH TO UM-PASSW-HASH
+  MOVE TMPAGE   TO UM-AGE
+  MOVE 0        TO UM-VIP
+  MOVE TMPABOUT TO UM-ABOUT
+  MOVE 0        TO UM-FAILED-ATTEMPTS
+  MOVE "N"      TO UM-LOCK-SWITCH
+  WRITE UM-RECORD
+    INVALID KEY
+      DISPLAY "That login is already taken."
+    NOT INVALID KEY
+      DISPLAY "Registered. You can now login."
+      MOVE TMPLOGIN    TO AL-LOGIN
+      MOVE "REGISTER"  TO AL-PARAGRAPH
+      MOVE "SUCCESS"   TO AL-OUTCOME
+      MOVE SPACE       TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+  END-WRITE.
 
 END-REGISTER.
   EXIT.
@@ -87,15 +425,55 @@ LOGIN-SECTION.
   ACCEPT TMPLOGIN
   DISPLAY "Enter your password: " NO ADVANCING
   ACCEPT TMPPASSW
-  IF TMPLOGIN = "test" and TMPPASSW = "test"
-    MOVE TMPLOGIN to LOGIN
-	MOVE TMPPASSW to PASSW
-	MOVE 0 to AGE
-	MOVE 0 to VIP
-	MOVE SPACE to ABOUT
-  ELSE
-    DISPLAY "Login or password are wrong!"
-  END-IF.
+
+  PERFORM 9700-COMPUTE-PASSWORD-HASH THRU 9700-EXIT
+
+  MOVE TMPLOGIN    TO AL-LOGIN
+  MOVE "LOGIN"     TO AL-PARAGRAPH
+  MOVE TMPLOGIN TO UM-LOGIN
+  READ USER-MASTER-FILE
+    INVALID KEY
+      DISPLAY "Login or password are wrong!"
+      MOVE "FAILURE" TO AL-OUTCOME
+      MOVE "no such login" TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    NOT INVALID KEY
+      IF UM-ACCOUNT-LOCKED
+        DISPLAY "This account is locked. Contact the administrator."
+        MOVE "FAILURE" TO AL-OUTCOME
+        MOVE "account locked" TO AL-DETAIL
+        PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+      ELSE
+        IF UM-PASSW-HASH = SS-COMPUTED-HASH
+          MOVE UM-LOGIN TO LOGIN
+	      MOVE UM-PASSW-HASH TO PASSW
+	      MOVE UM-AGE   TO AGE
+	      MOVE UM-VIP   TO VIP
+	      MOVE UM-ABOUT TO ABOUT
+	      MOVE 0        TO UM-FAILED-ATTEMPTS
+	      REWRITE UM-RECORD
+	      MOVE "SUCCESS" TO AL-OUTCOME
+	      MOVE SPACE     TO AL-DETAIL
+	      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+        ELSE
+          ADD 1 TO UM-FAILED-ATTEMPTS
+          IF UM-FAILED-ATTEMPTS >= 5
+            MOVE "L" TO UM-LOCK-SWITCH
+            REWRITE UM-RECORD
+            DISPLAY "Too many bad attempts - this account is now locked."
+            MOVE "LOCKOUT" TO AL-OUTCOME
+            MOVE "5 consecutive failed attempts" TO AL-DETAIL
+            PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+          ELSE
+            REWRITE UM-RECORD
+            DISPLAY "Login or password are wrong!"
+            MOVE "FAILURE" TO AL-OUTCOME
+            MOVE "bad password" TO AL-DETAIL
+            PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+          END-IF
+        END-IF
+      END-IF
+  END-READ.
 END-LOGIN-SECTION.
   EXIT.
 
@@ -114,38 +492,72 @@ END-VIEW-INFO.
 CHANGE-INFO.
   IF NOT LOGIN = SPACE
 
-	DISPLAY "Do you want to change your age? [Y/N]: " NO ADVANCING
-	ACCEPT TMPCHOICE
-	IF TMPCHOICE = "Y"
-	  DISPLAY "Age? " NO ADVANCING
-	  ACCEPT TMPAGE
+	PERFORM 4050-RESTART-LOOKUP THRU 4050-EXIT
+
+	IF SS-RESTART-STAGE < 1
+	  DISPLAY "Do you want to change your age? [Y/N]: " NO ADVANCING
+	  ACCEPT TMPCHOICE
+	  IF TMPCHOICE = "Y"
+	    DISPLAY "Age? " NO ADVANCING
+	    ACCEPT TMPAGE
+	    IF TMPAGE < 1
+	      DISPLAY "Age must be a real human age; keeping current age."
+	      MOVE AGE TO TMPAGE
+	    END-IF
+	  END-IF
+	  MOVE 1 TO SS-RESTART-STAGE
+	  PERFORM 4060-CHECKPOINT-SAVE THRU 4060-EXIT
 	END-IF
 
-	DISPLAY "Do you want to tell something about yourself? [Y/N]: " NO ADVANCING
-	ACCEPT TMPCHOICE
-	IF TMPCHOICE = "Y"
-	  DISPLAY "Information about you? "
-	  ACCEPT TMPABOUT
-	ELSE
-	  DISPLAY "Are you sure? [Y/N]: " NO ADVANCING
+	IF SS-RESTART-STAGE < 2
+	  DISPLAY "Do you want to tell something about yourself? [Y/N]: " NO ADVANCING
 	  ACCEPT TMPCHOICE
-	  IF TMPCHOICE = "N"
+	  IF TMPCHOICE = "Y"
 	    DISPLAY "Information about you? "
-	    ACCEPT TMPABOUT2
+	    ACCEPT TMPABOUT
+	  ELSE
+	    DISPLAY "Are you sure? [Y/N]: " NO ADVANCING
+	    ACCEPT TMPCHOICE
+	    IF TMPCHOICE = "N"
+	      DISPLAY "Information about you? "
+	      ACCEPT TMPABOUT2
+	    END-IF
 	  END-IF
+	  MOVE 2 TO SS-RESTART-STAGE
+	  PERFORM 4060-CHECKPOINT-SAVE THRU 4060-EXIT
 	END-IF
 
-	DISPLAY "Do you want to change your login? [Y/N]: " NO ADVANCING
-	ACCEPT TMPCHOICE
-	IF TMPCHOICE = "Y"
-	  DISPLAY "New login? "
-	  ACCEPT TMPLOGIN
-	  IF TMPLOGIN = "admin"
-	    DISPLAY "No no no. Go away."
-		MOVE SPACE to TMPLOGIN
+	IF SS-RESTART-STAGE < 3
+	  DISPLAY "Do you want to change your login? [Y/N]: " NO ADVANCING
+	  ACCEPT TMPCHOICE
+	  IF TMPCHOICE = "Y"
+	    DISPLAY "New login? "
+	    ACCEPT TMPLOGIN
+	    IF TMPLOGIN = SPACE
+	      DISPLAY "Login cannot be blank; keeping current login."
+	    ELSE
+	      IF TMPLOGIN = "admin"
+	        DISPLAY "No no no. Go away."
+		    MOVE SPACE to TMPLOGIN
+	      ELSE
+	        IF NOT TMPLOGIN = LOGIN
+	          MOVE TMPLOGIN TO UM-LOGIN
+	          READ USER-MASTER-FILE
+	            NOT INVALID KEY
+	              DISPLAY "That login is already taken."
+	              MOVE SPACE TO TMPLOGIN
+	          END-READ
+	        END-IF
+	      END-IF
+	    END-IF
 	  END-IF
+	  MOVE 3 TO SS-RESTART-STAGE
+	  PERFORM 4060-CHECKPOINT-SAVE THRU 4060-EXIT
 	END-IF
 
+	PERFORM 4070-SAVE-TO-MASTER THRU 4070-EXIT
+	PERFORM 4090-CLEAR-RESTART THRU 4090-EXIT
+
 	MOVE TMPABOUT to ABOUT
 	MOVE TMPAGE to AGE
 	IF NOT TMPLOGIN = SPACE
@@ -159,20 +571,210 @@ CHANGE-INFO.
 END-CHANGE-INFO.
   EXIT.
 
+4050-RESTART-LOOKUP.
+*> Resume an in-progress CHANGE-INFO session for this login if a
+*> checkpoint from an earlier, interrupted run is on file.
+  MOVE LOGIN TO RS-LOGIN
+  READ RESTART-FILE
+    INVALID KEY
+      MOVE 0     TO SS-RESTART-STAGE
+      MOVE AGE   TO TMPAGE
+      MOVE ABOUT TO TMPABOUT
+      MOVE SPACE TO TMPLOGIN
+    NOT INVALID KEY
+      DISPLAY "Resuming your unfinished change-info session..."
+      MOVE RS-STAGE      TO SS-RESTART-STAGE
+      MOVE RS-TMP-AGE    TO TMPAGE
+      MOVE RS-TMP-ABOUT  TO TMPABOUT
+      MOVE RS-TMP-LOGIN  TO TMPLOGIN
+  END-READ.
+4050-EXIT.
+  EXIT.
+
+4060-CHECKPOINT-SAVE.
+*> Caller sets SS-RESTART-STAGE to the stage just completed before
+*> performing this paragraph.
+  MOVE LOGIN         TO RS-LOGIN
+  MOVE SS-RESTART-STAGE TO RS-STAGE
+  MOVE TMPAGE        TO RS-TMP-AGE
+  MOVE TMPABOUT       TO RS-TMP-ABOUT
+  MOVE TMPLOGIN       TO RS-TMP-LOGIN
+  REWRITE RS-RECORD
+    INVALID KEY
+      WRITE RS-RECORD
+  END-REWRITE.
+4060-EXIT.
+  EXIT.
+
+4070-SAVE-TO-MASTER.
+*> Persists this session's answers to the caller's own USER-MASTER
+*> record.  A login change moves the record's key, so that case is
+*> a DELETE of the old record plus a WRITE under the new key rather
+*> than a REWRITE, which cannot change RECORD KEY IS UM-LOGIN.
+  MOVE LOGIN TO UM-LOGIN
+  READ USER-MASTER-FILE
+    INVALID KEY
+      DISPLAY "Could not update your master record - login not found."
+    NOT INVALID KEY
+      MOVE TMPABOUT TO UM-ABOUT
+      MOVE TMPAGE   TO UM-AGE
+      IF NOT TMPLOGIN = SPACE AND NOT TMPLOGIN = LOGIN
+        DELETE USER-MASTER-FILE
+          INVALID KEY
+            CONTINUE
+        END-DELETE
+        MOVE TMPLOGIN TO UM-LOGIN
+        WRITE UM-RECORD
+      ELSE
+        REWRITE UM-RECORD
+      END-IF
+  END-READ.
+4070-EXIT.
+  EXIT.
+
+4090-CLEAR-RESTART.
+  MOVE LOGIN TO RS-LOGIN
+  DELETE RESTART-FILE
+    INVALID KEY
+      CONTINUE
+  END-DELETE.
+4090-EXIT.
+  EXIT.
+
 OPEN-STORAGE.
   DISPLAY "Trying to open the storage...".
+  MOVE LOGIN      TO AL-LOGIN
+  MOVE "OPENSTOR" TO AL-PARAGRAPH
   IF LOGIN = "admin" AND VIP = 1
-    CALL "system" USING "cat /root/storage/storage.txt"
+    PERFORM 5100-STORAGE-SHOW-ALL THRU 5100-EXIT
+    MOVE "OPENED" TO AL-OUTCOME
+    MOVE SPACE    TO AL-DETAIL
+    PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
   ELSE
-    DISPLAY "You are not allowed!"
+    IF VIP = 1
+      PERFORM 5200-STORAGE-SHOW-OWN THRU 5200-EXIT
+      MOVE "OPENED" TO AL-OUTCOME
+      MOVE SPACE    TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    ELSE
+      DISPLAY "You are not allowed!"
+      MOVE "DENIED" TO AL-OUTCOME
+      MOVE SPACE    TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    END-IF
   END-IF.
 
 END-OPEN-STORAGE.
   EXIT.
 
-SECRET-SECTION.
-  DISPLAY "Ooops. You should not see this message...".
-  MOVE 1 TO VIP.
+5100-STORAGE-SHOW-ALL.
+  OPEN INPUT STORAGE-FILE
+  MOVE "N" TO SF-EOF-SWITCH
+  PERFORM 5150-STORAGE-READ-NEXT THRU 5150-EXIT UNTIL SF-END-OF-FILE
+  CLOSE STORAGE-FILE.
+5100-EXIT.
+  EXIT.
+
+5150-STORAGE-READ-NEXT.
+  READ STORAGE-FILE
+    AT END
+      MOVE "Y" TO SF-EOF-SWITCH
+    NOT AT END
+      DISPLAY SF-OWNER-LOGIN, " ", SF-ITEM-NAME, " ", SF-CONTENTS
+  END-READ.
+5150-EXIT.
+  EXIT.
+
+5200-STORAGE-SHOW-OWN.
+  OPEN INPUT STORAGE-FILE
+  MOVE "N" TO SF-EOF-SWITCH
+  PERFORM 5250-STORAGE-READ-OWN-NEXT THRU 5250-EXIT UNTIL SF-END-OF-FILE
+  CLOSE STORAGE-FILE.
+5200-EXIT.
+  EXIT.
+
+5250-STORAGE-READ-OWN-NEXT.
+  READ STORAGE-FILE
+    AT END
+      MOVE "Y" TO SF-EOF-SWITCH
+    NOT AT END
+      IF SF-OWNER-LOGIN = LOGIN
+        DISPLAY SF-ITEM-NAME, " ", SF-CONTENTS
+      END-IF
+  END-READ.
+5250-EXIT.
+  EXIT.
+
+VIP-ADMIN.
+  MOVE LOGIN     TO AL-LOGIN
+  MOVE "VIPADMIN" TO AL-PARAGRAPH
+  IF NOT LOGIN = "admin"
+    DISPLAY "You are not allowed!"
+    MOVE "DENIED"  TO AL-OUTCOME
+    MOVE "caller is not admin" TO AL-DETAIL
+    PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    GO TO END-VIP-ADMIN
+  END-IF
+
+  DISPLAY "G - Grant VIP.  R - Revoke VIP.  L - Look up a login."
+  DISPLAY "X - Export password hashes."
+  DISPLAY "? " NO ADVANCING
+  ACCEPT TMPCHOICE
+
+  IF TMPCHOICE = "X"
+    PERFORM 9600-EXPORT-PASSWORDS THRU 9600-EXIT
+    MOVE "EXPORT" TO AL-OUTCOME
+    MOVE "password hash export" TO AL-DETAIL
+    PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    GO TO END-VIP-ADMIN
+  END-IF
+
+  DISPLAY "Login to act on: " NO ADVANCING
+  ACCEPT TMPLOGIN
+  MOVE TMPLOGIN TO UM-LOGIN
+  READ USER-MASTER-FILE
+    INVALID KEY
+      DISPLAY "No such login."
+      MOVE TMPLOGIN TO AL-LOGIN
+      MOVE "DENIED" TO AL-OUTCOME
+      MOVE "no such login" TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+      GO TO END-VIP-ADMIN
+  END-READ
+
+  EVALUATE TMPCHOICE
+    WHEN "G"
+      MOVE 1 TO UM-VIP
+      REWRITE UM-RECORD
+      DISPLAY "VIP granted to " UM-LOGIN "."
+      MOVE UM-LOGIN TO AL-LOGIN
+      MOVE "GRANTED" TO AL-OUTCOME
+      MOVE "approved by admin" TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    WHEN "R"
+      MOVE 0 TO UM-VIP
+      REWRITE UM-RECORD
+      DISPLAY "VIP revoked from " UM-LOGIN "."
+      MOVE UM-LOGIN TO AL-LOGIN
+      MOVE "REVOKED" TO AL-OUTCOME
+      MOVE "approved by admin" TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    WHEN "L"
+      DISPLAY "Login: " UM-LOGIN
+      DISPLAY "Age:   " UM-AGE
+      DISPLAY "VIP:   " UM-VIP
+      DISPLAY "About: " UM-ABOUT
+      MOVE UM-LOGIN TO AL-LOGIN
+      MOVE "LOOKUP" TO AL-OUTCOME
+      MOVE "viewed by admin" TO AL-DETAIL
+      PERFORM 9500-WRITE-AUDIT-RECORD THRU 9500-EXIT
+    WHEN OTHER
+      DISPLAY "Unknown option."
+  END-EVALUATE
+
+  IF UM-LOGIN = LOGIN
+    MOVE UM-VIP TO VIP
+  END-IF.
 
-END-SECRET-SECTION.
+END-VIP-ADMIN.
   EXIT.
