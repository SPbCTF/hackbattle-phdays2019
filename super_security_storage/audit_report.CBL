@@ -0,0 +1,193 @@
+*> ****************************************************************
+*> PROGRAM:      AUDITRPT
+*> AUTHOR:       D. Kravchenko, Applications Group
+*> INSTALLATION: SPBCTF DATA CENTER
+*> DATE-WRITTEN: 2019-06-09
+*> DATE-COMPILED:
+*> ------------------------------------------------------------------
+*> REMARKS.
+*>   End-of-day batch step that reads the AUDIT-LOG file written by
+*>   Security-storage and prints a summary of the day's activity -
+*>   registrations, successful/failed logins, VIP grants/revocations
+*>   and storage opens - grouped by login.
+*> ------------------------------------------------------------------
+*> MODIFICATION HISTORY.
+*>   2019-06-09  DK   Original version.
+*>   2019-06-12  DK   Renamed PROGRAM-ID to match the AUDITRPT load
+*>                    module name used by AUDITRPT.JCL; dropped the
+*>                    dead legacy SECRET/GRANTED tally now that no
+*>                    audit record is ever written under that
+*>                    paragraph name.
+*> ****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDITRPT.
+AUTHOR. D. KRAVCHENKO.
+INSTALLATION. SPBCTF DATA CENTER.
+DATE-WRITTEN. 2019-06-09.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. LINUX.
+OBJECT-COMPUTER. LINUX.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS AL-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+    COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+77  AL-FILE-STATUS                 PIC X(02).
+
+01  AR-SWITCHES.
+    05  AR-EOF-SWITCH               PIC X(01)   VALUE "N".
+        88  AR-END-OF-FILE                      VALUE "Y".
+
+01  AR-INDEXES.
+    05  AR-LOGIN-COUNT              PIC 9(04)   COMP    VALUE 0.
+    05  AR-IDX                      PIC 9(04)   COMP.
+    05  AR-FOUND-IDX                PIC 9(04)   COMP.
+
+01  AR-LOGIN-TABLE.
+    05  AR-LOGIN-ENTRY OCCURS 200 TIMES INDEXED BY AR-TAB-IDX.
+        10  AR-TAB-LOGIN             PIC X(10).
+        10  AR-TAB-REGISTERS         PIC 9(05)   COMP.
+        10  AR-TAB-LOGIN-OK          PIC 9(05)   COMP.
+        10  AR-TAB-LOGIN-FAIL        PIC 9(05)   COMP.
+        10  AR-TAB-LOCKOUTS          PIC 9(05)   COMP.
+        10  AR-TAB-VIP-GRANTS        PIC 9(05)   COMP.
+        10  AR-TAB-VIP-REVOKES       PIC 9(05)   COMP.
+        10  AR-TAB-STORAGE-OPENS     PIC 9(05)   COMP.
+
+PROCEDURE DIVISION.
+
+0000-MAINLINE.
+  DISPLAY "###########################################"
+  DISPLAY "# DAILY ACTIVITY REPORT - SECURITY STORAGE #"
+  DISPLAY "###########################################"
+
+  PERFORM 1000-OPEN-AUDIT-LOG THRU 1000-EXIT
+  PERFORM 2000-ACCUMULATE THRU 2000-EXIT UNTIL AR-END-OF-FILE
+  CLOSE AUDIT-LOG-FILE
+  PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+  GOBACK.
+
+1000-OPEN-AUDIT-LOG.
+  OPEN INPUT AUDIT-LOG-FILE
+  IF AL-FILE-STATUS = "35"
+    DISPLAY "No audit log found - nothing to report."
+    MOVE "Y" TO AR-EOF-SWITCH
+  END-IF.
+1000-EXIT.
+  EXIT.
+
+2000-ACCUMULATE.
+  READ AUDIT-LOG-FILE
+    AT END
+      MOVE "Y" TO AR-EOF-SWITCH
+    NOT AT END
+      PERFORM 2100-FIND-OR-ADD-LOGIN THRU 2100-EXIT
+      PERFORM 2200-TALLY-OUTCOME THRU 2200-EXIT
+  END-READ.
+2000-EXIT.
+  EXIT.
+
+2100-FIND-OR-ADD-LOGIN.
+  MOVE 0 TO AR-FOUND-IDX
+  PERFORM 2150-SEARCH-LOGIN THRU 2150-EXIT
+    VARYING AR-IDX FROM 1 BY 1 UNTIL AR-IDX > AR-LOGIN-COUNT
+
+  IF AR-FOUND-IDX = 0
+    IF AR-LOGIN-COUNT < 200
+      ADD 1 TO AR-LOGIN-COUNT
+      MOVE AL-LOGIN TO AR-TAB-LOGIN (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-REGISTERS (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-LOGIN-OK (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-LOGIN-FAIL (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-LOCKOUTS (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-VIP-GRANTS (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-VIP-REVOKES (AR-LOGIN-COUNT)
+      MOVE 0 TO AR-TAB-STORAGE-OPENS (AR-LOGIN-COUNT)
+      MOVE AR-LOGIN-COUNT TO AR-FOUND-IDX
+    ELSE
+      DISPLAY "WARNING - more than 200 distinct logins in audit log; "
+              "dropping activity for " AL-LOGIN
+    END-IF
+  END-IF.
+2100-EXIT.
+  EXIT.
+
+2150-SEARCH-LOGIN.
+  IF AR-FOUND-IDX = 0 AND AR-TAB-LOGIN (AR-IDX) = AL-LOGIN
+    MOVE AR-IDX TO AR-FOUND-IDX
+  END-IF.
+2150-EXIT.
+  EXIT.
+
+2200-TALLY-OUTCOME.
+  IF AR-FOUND-IDX = 0
+    GO TO 2200-EXIT
+  END-IF
+
+  IF AL-PARAGRAPH = "REGISTER" AND AL-OUTCOME = "SUCCESS"
+    ADD 1 TO AR-TAB-REGISTERS (AR-FOUND-IDX)
+  END-IF
+
+  IF AL-PARAGRAPH = "LOGIN"
+    IF AL-OUTCOME = "SUCCESS"
+      ADD 1 TO AR-TAB-LOGIN-OK (AR-FOUND-IDX)
+    END-IF
+    IF AL-OUTCOME = "FAILURE"
+      ADD 1 TO AR-TAB-LOGIN-FAIL (AR-FOUND-IDX)
+    END-IF
+    IF AL-OUTCOME = "LOCKOUT"
+      ADD 1 TO AR-TAB-LOCKOUTS (AR-FOUND-IDX)
+    END-IF
+  END-IF
+
+  IF AL-PARAGRAPH = "VIPADMIN"
+    IF AL-OUTCOME = "GRANTED"
+      ADD 1 TO AR-TAB-VIP-GRANTS (AR-FOUND-IDX)
+    END-IF
+    IF AL-OUTCOME = "REVOKED"
+      ADD 1 TO AR-TAB-VIP-REVOKES (AR-FOUND-IDX)
+    END-IF
+  END-IF
+
+  IF AL-PARAGRAPH = "OPENSTOR" AND AL-OUTCOME = "OPENED"
+    ADD 1 TO AR-TAB-STORAGE-OPENS (AR-FOUND-IDX)
+  END-IF.
+2200-EXIT.
+  EXIT.
+
+3000-PRINT-REPORT.
+  IF AR-LOGIN-COUNT = 0
+    DISPLAY "No activity recorded."
+    GO TO 3000-EXIT
+  END-IF
+
+  DISPLAY " "
+  DISPLAY "LOGIN      REGISTER  LOGIN-OK  LOGIN-FAIL  LOCKOUT  VIP-GRANT  VIP-REVOKE  STOR-OPEN"
+  PERFORM 3100-PRINT-LOGIN-LINE THRU 3100-EXIT
+    VARYING AR-IDX FROM 1 BY 1 UNTIL AR-IDX > AR-LOGIN-COUNT.
+3000-EXIT.
+  EXIT.
+
+3100-PRINT-LOGIN-LINE.
+  DISPLAY AR-TAB-LOGIN (AR-IDX)          " "
+          AR-TAB-REGISTERS (AR-IDX)      "        "
+          AR-TAB-LOGIN-OK (AR-IDX)       "        "
+          AR-TAB-LOGIN-FAIL (AR-IDX)     "        "
+          AR-TAB-LOCKOUTS (AR-IDX)       "        "
+          AR-TAB-VIP-GRANTS (AR-IDX)     "        "
+          AR-TAB-VIP-REVOKES (AR-IDX)    "        "
+          AR-TAB-STORAGE-OPENS (AR-IDX).
+3100-EXIT.
+  EXIT.
